@@ -11,23 +11,48 @@
        SELECT ARQ-GRAVA ASSIGN TO DISK
             ORGANIZATION IS LINE SEQUENTIAL
             ACCESS MODE IS SEQUENTIAL.
-  
+
+       SELECT ARQ-AUDIT ASSIGN TO DISK
+            ORGANIZATION IS LINE SEQUENTIAL
+            ACCESS MODE IS SEQUENTIAL.
+
        DATA DIVISION.
-       FILE SECTION.                                        
+       FILE SECTION.
 
 
        FD  ARQ-GRAVA
            LABEL RECORDS ARE STANDARD
-           VALUE OF FILE-ID IS WS01-NOME-GRAVA.           
+           VALUE OF FILE-ID IS WS01-NOME-GRAVA.
+
+           01 ARQ-ESCREVE   PIC X(1700).
+
+       FD  ARQ-AUDIT
+           LABEL RECORDS ARE STANDARD
+           VALUE OF FILE-ID IS WS-NOME-AUDIT.
+
+           01 AUDIT-LINHA   PIC X(100).
 
-           01 ARQ-ESCREVE   PIC X(1700).                            
-       
        WORKING-STORAGE   SECTION.
-       
-       77  skipscreen                    PIC X(04).                                                   
-       01  WS01-NOME-GRAVA.
-           03 FILLER               PIC X(08) VALUE "CONSULTA".
-           03 FILLER               PIC X(04) VALUE ".txt".
+
+       77  skipscreen                    PIC X(04).
+       77  WS02-DATA-SISTEMA             PIC 9(08).
+       77  WS03-HORA-SISTEMA             PIC 9(08).
+       77  WS-TIPO-EXPORT                PIC X(01) VALUE "1".
+       77  WS-OPERADOR                   PIC X(10) VALUE SPACES.
+       77  WS-NOME-AUDIT                 PIC X(20)
+                                         VALUE "AUDITORIA.txt".
+       77  WS-CRITERIO-AUDIT             PIC X(60) VALUE SPACES.
+       77  WS-TABELA-SEL                 PIC 9(01) VALUE 1.
+       77  WS-AMBIENTE                   PIC X(01) VALUE SPACE.
+       77  WS-MODO-PESQUISA              PIC 9(02) VALUE ZERO.
+       77  WS-CONTADOR                   PIC 9(05) COMP VALUE ZERO.
+       77  WS-LINHA-TELA                 PIC 9(02) COMP VALUE ZERO.
+       77  WS-IDX                        PIC 9(02) COMP VALUE ZERO.
+       77  WS-LINHA-TELA-POS             PIC 9(04) COMP VALUE ZERO.
+       01  WS01-NOME-GRAVA               PIC X(40).
+       01  WS-LINHA-CSV                  PIC X(40).
+       01  WS-PAGINA-TABELA.
+           05  WS-PAG-LINHA OCCURS 15 TIMES         PIC X(40).
        01  D-REC.
            05  D-ID                PIC 9(05).
            05  FILLER              PIC X.                      
@@ -39,7 +64,7 @@
 
        EXEC SQL BEGIN DECLARE SECTION END-EXEC.    
             
-       01  IDSELECT                PIC  9(04).
+       01  IDSELECT                PIC  9(05).
        01  IDSELECT2               PIC  9(04).
        01  DATASELECT              PIC  9(08).       
        01  HORASELECT2             PIC  9(06).
@@ -49,10 +74,15 @@
        01  DBNAME                  PIC  X(30) VALUE SPACE.
        01  USERNAME                PIC  X(30) VALUE SPACE.
        01  PASSWD                  PIC  X(10) VALUE SPACE.
+       01  DATA-INICIO             PIC  9(10).
+       01  DATA-FIM                PIC  9(10).
+       01  DATA-INICIO-B           PIC  9(10).
+       01  DATA-FIM-B              PIC  9(10).
+       01  IDSELECT-B              PIC  9(05).
        01  TBLVARS.
-           05  TBL-ID              PIC  9(05).           
+           05  TBL-ID              PIC  9(05).
            05  TBL-data            pic  9(10).
-           05  TBL-hora            pic  X(08).          
+           05  TBL-hora            pic  X(08).
        EXEC SQL END DECLARE SECTION END-EXEC.
 
        EXEC SQL INCLUDE SQLCA END-EXEC.
@@ -60,50 +90,72 @@
                 
        PROCEDURE  DIVISION.                                        
                                                                    
-       ROTINA-PRINCIPAL.                      
-  
-           MOVE  "BANCONOME"                        TO   DBNAME.
-           MOVE  "USUARIOS"                         TO   USERNAME.
-           MOVE  "SENHABANCO"                       TO   PASSWD.
+       ROTINA-PRINCIPAL.
+
+           PERFORM SELECIONA-AMBIENTE.
            EXEC SQL
                CONNECT :USERNAME IDENTIFIED BY :PASSWD USING :DBNAME 
            END-EXEC.
            IF  SQLCODE NOT = ZERO PERFORM ERROR-RTN STOP RUN.
-         
-           PERFORM PROGSQL-MENU.     
-  
 
-           EXEC SQL
-               OPEN C1
-           END-EXEC.                                                   
-        
+           DISPLAY "ID DO OPERADOR:"   AT 0301
+           ACCEPT  WS-OPERADOR         AT 0320.
 
+           PERFORM PROGSQL-MENU.
+           PERFORM PROGSQL-TABELA-MENU.
+           PERFORM SELECIONA-PESQUISA.
+
+           PERFORM ABRE-CURSOR.
+           PERFORM FETCH-PROXIMO.
+
+           IF  SQLCODE NOT = ZERO
+               PERFORM ERROR-RTN
+           ELSE
+               MOVE ZERO TO WS-CONTADOR
+               MOVE ZERO TO WS-LINHA-TELA
+               PERFORM UNTIL SQLCODE NOT = ZERO
+                   ADD 1 TO WS-LINHA-TELA
+                   ADD 1 TO WS-CONTADOR
+                   MOVE  TBL-ID        TO    D-ID
+                   MOVE  TBL-data      TO    D-data
+                   MOVE  TBL-hora      TO    D-hora
+                   STRING D-ID "  " D-data "  " D-hora
+                       DELIMITED BY SIZE
+                       INTO WS-PAG-LINHA(WS-LINHA-TELA)
+
+                   PERFORM FETCH-PROXIMO
+
+                   IF  WS-LINHA-TELA = 15 OR SQLCODE NOT = ZERO
+                       PERFORM PROGSQL-SKET
+                       MOVE ZERO TO WS-LINHA-TELA
+                   END-IF
+               END-PERFORM
+               DISPLAY "TOTAL DE REGISTROS ENCONTRADOS: "
+                   WS-CONTADOR AT 2301
+           END-IF.
 
-           EXEC SQL 
-               FETCH C1 INTO :TBL-ID, :TBL-data, :TBL-hora,               
-           END-EXEC.
-       
-           PERFORM UNTIL SQLCODE NOT = ZERO
-              MOVE  TBL-ID        TO    D-ID              
-              MOVE  TBL-data      TO    D-data
-              MOVE  TBL-hora      TO    D-hora                            
-          
-                
-           PERFORM PROGSQL-SKET
-           
-          
-               EXEC SQL 
-                 FETCH C1 INTO :TBL-ID,:TBL-data, :TBL-hora,                 
-               END-EXEC
-           END-PERFORM.
-           
       *    CLOSE CURSOR
-           EXEC SQL 
-               CLOSE C1 
-           END-EXEC
-                                  
+           PERFORM FECHA-CURSOR.
+
            STOP RUN.
 
+       SELECIONA-AMBIENTE.
+           DISPLAY " "                              AT 0101
+                                           WITH ERASE EOS
+           DISPLAY "SELECIONE O AMBIENTE DE CONEXAO:" AT 0301
+           DISPLAY "[1] PRODUCAO (padrao)"            AT 0401
+           DISPLAY "[2] TESTE"                        AT 0501
+           ACCEPT  WS-AMBIENTE                        AT 0601.
+           IF  WS-AMBIENTE = "2"
+               MOVE  "BANCONOME_TESTE"   TO   DBNAME
+               MOVE  "USUARIOS_TESTE"    TO   USERNAME
+               MOVE  "SENHATESTE"        TO   PASSWD
+           ELSE
+               MOVE  "BANCONOME"         TO   DBNAME
+               MOVE  "USUARIOS"          TO   USERNAME
+               MOVE  "SENHABANCO"        TO   PASSWD
+           END-IF.
+
       ******************************************************************
        ERROR-RTN.
       ******************************************************************
@@ -119,67 +171,252 @@
                  DISPLAY "Erro interno!" AT 0301 
               WHEN  -30
                  DISPLAY "PostgreSQL error" AT 0301 
-                 DISPLAY "ERRCODE: "  SQLSTATE AT 0401 
+                 DISPLAY "ERRCODE: "  SQLSTATE AT 0401
                  DISPLAY SQLERRMC AT 0501
-       
-       PROGSQL-MENU. 
+           END-EVALUATE.
+
+       PROGSQL-MENU.
            Display " ___________________________"  AT 1101
-           DISPLAY "|                           |" AT 1201           
-           DISPLAY "| TESTE.               - [1]|" AT 1301
-           DISPLAY "|                           |" AT 1401
+           DISPLAY "|                           |" AT 1201
+           DISPLAY "| BUSCA POR DATA/HORA  - [1]|" AT 1301
+           DISPLAY "| BUSCA POR TBLID      - [2]|" AT 1401
            DISPLAY "|                           |" AT 1501
            DISPLAY "|                           |" AT 1601
-           DISPLAY "|___________________________|" AT 1701           
-           ACCEPT IDMENU                           AT 1530.       
-           DISPLAY " "                        AT 0501 WITH ERASE EOS
-                 
-       IF  IDMENU = 1
-           PERFORM PROGSQL-TESTE.     
-       
+           DISPLAY "|___________________________|" AT 1701
+           ACCEPT IDMENU                           AT 1530.
+           DISPLAY " "                        AT 0501 WITH ERASE EOS.
+
+       PROGSQL-TABELA-MENU.
+           Display " ___________________________"  AT 1101
+           DISPLAY "|     SELECIONE A TABELA    |" AT 1201
+           DISPLAY "| SUA_TABELA           - [1]|" AT 1301
+           DISPLAY "| SUA_TABELA_B         - [2]|" AT 1401
+           DISPLAY "|___________________________|" AT 1501
+           ACCEPT WS-TABELA-SEL                     AT 1330.
+           IF  WS-TABELA-SEL NOT = 1 AND
+               WS-TABELA-SEL NOT = 2
+               MOVE 1 TO WS-TABELA-SEL
+           END-IF.
+           DISPLAY " "                        AT 0501 WITH ERASE EOS.
+
+       SELECIONA-PESQUISA.
+           EVALUATE TRUE
+               WHEN IDMENU = 2 AND WS-TABELA-SEL = 1
+                   PERFORM PROGSQL-BUSCA-ID
+               WHEN IDMENU = 2 AND WS-TABELA-SEL = 2
+                   PERFORM PROGSQL-BUSCA-ID-B
+               WHEN IDMENU = 1 AND WS-TABELA-SEL = 2
+                   PERFORM PROGSQL-TESTE-B
+               WHEN OTHER
+                   PERFORM PROGSQL-TESTE
+           END-EVALUATE.
+
+       ABRE-CURSOR.
+           EVALUATE WS-MODO-PESQUISA
+               WHEN 11
+                   EXEC SQL OPEN C1 END-EXEC
+               WHEN 12
+                   EXEC SQL OPEN C2 END-EXEC
+               WHEN 21
+                   EXEC SQL OPEN C3 END-EXEC
+               WHEN 22
+                   EXEC SQL OPEN C4 END-EXEC
+           END-EVALUATE.
+
+       FETCH-PROXIMO.
+           EVALUATE WS-MODO-PESQUISA
+               WHEN 11
+                   EXEC SQL
+                       FETCH C1 INTO :TBL-ID, :TBL-data, :TBL-hora
+                   END-EXEC
+               WHEN 12
+                   EXEC SQL
+                       FETCH C2 INTO :TBL-ID, :TBL-data, :TBL-hora
+                   END-EXEC
+               WHEN 21
+                   EXEC SQL
+                       FETCH C3 INTO :TBL-ID, :TBL-data, :TBL-hora
+                   END-EXEC
+               WHEN 22
+                   EXEC SQL
+                       FETCH C4 INTO :TBL-ID, :TBL-data, :TBL-hora
+                   END-EXEC
+           END-EVALUATE.
+
+       FECHA-CURSOR.
+           EVALUATE WS-MODO-PESQUISA
+               WHEN 11
+                   EXEC SQL CLOSE C1 END-EXEC
+               WHEN 12
+                   EXEC SQL CLOSE C2 END-EXEC
+               WHEN 21
+                   EXEC SQL CLOSE C3 END-EXEC
+               WHEN 22
+                   EXEC SQL CLOSE C4 END-EXEC
+           END-EVALUATE.
+
        PROGSQL-SKET.
-           DISPLAY " " AT 0501 WITH ERASE EOS.                       
-           DISPLAY "TBLId: "           AT 0501
-           DISPLAY D-id                AT 0508            
-           DISPLAY "TBLData: "         AT 0601
-           DISPLAY D-data              AT 0610
-           DISPLAY "TBLHora: "         AT 0701
-           DISPLAY D-hora              AT 0710
-           
-           
-      *--------------------------------------------      
-           ACCEPT skipscreen  AT 1801
-           DISPLAY skipscreen AT 1815.
+           DISPLAY " " AT 0101 WITH ERASE EOS.
+           DISPLAY "TBLID      TBLDATA        TBLHora" AT 0301
+           PERFORM VARYING WS-IDX FROM 1 BY 1
+                   UNTIL WS-IDX > WS-LINHA-TELA
+               COMPUTE WS-LINHA-TELA-POS = (WS-IDX + 3) * 100 + 1
+               DISPLAY WS-PAG-LINHA(WS-IDX) AT WS-LINHA-TELA-POS
+           END-PERFORM.
+           DISPLAY "REGISTROS NESTA TELA: " WS-LINHA-TELA AT 2001
+           DISPLAY "TOTAL ATE AGORA:      " WS-CONTADOR   AT 2101
+           DISPLAY "[ENTER] PROXIMA PAGINA    [@] EXPORTAR TUDO"
+                                                           AT 2201.
+
+      *--------------------------------------------
+           ACCEPT skipscreen  AT 2301
+           DISPLAY skipscreen AT 2315.
            
 
        IF  skipscreen = "@"
-           OPEN OUTPUT ARQ-GRAVA           
-           
-           EXEC SQL 
-               CLOSE C1 
-           END-EXEC                                    
+           DISPLAY " " AT 0101 WITH ERASE EOS
+           DISPLAY "FORMATO DE EXPORTACAO:"     AT 0301
+           DISPLAY "[1] LARGURA FIXA (padrao)"   AT 0401
+           DISPLAY "[2] CSV (EXCEL)"             AT 0501
+           ACCEPT  WS-TIPO-EXPORT                AT 0601
+           IF  WS-TIPO-EXPORT NOT = "2"
+               MOVE "1" TO WS-TIPO-EXPORT
+           END-IF
+
+           PERFORM MONTA-NOME-EXPORTA
+           OPEN OUTPUT ARQ-GRAVA
+
+           IF  WS-TIPO-EXPORT = "2"
+               MOVE "TBLID,TBLDATA,TBLHora" TO ARQ-ESCREVE
+               WRITE ARQ-ESCREVE
+           END-IF
+
+      *    re-run the query from the start so the export covers every
+      *    row of the result set, not just whatever the paging loop
+      *    had left on the cursor when [@] was pressed.
+           PERFORM FECHA-CURSOR
+           PERFORM ABRE-CURSOR
+           PERFORM FETCH-PROXIMO
+           PERFORM UNTIL SQLCODE NOT = ZERO
+               MOVE  TBL-ID        TO    D-ID
+               MOVE  TBL-data      TO    D-data
+               MOVE  TBL-hora      TO    D-hora
+               IF  WS-TIPO-EXPORT = "2"
+                   STRING D-ID "," D-data "," D-hora
+                       DELIMITED BY SIZE INTO WS-LINHA-CSV
+                   MOVE WS-LINHA-CSV TO ARQ-ESCREVE
+               ELSE
+                   MOVE D-REC      TO  ARQ-ESCREVE
+               END-IF
+               WRITE ARQ-ESCREVE
+               PERFORM FETCH-PROXIMO
+           END-PERFORM
+
+           CLOSE ARQ-GRAVA
+
+           PERFORM FECHA-CURSOR
            EXEC SQL
                 DISCONNECT ALL
-           END-EXEC        
-                                                                                                                                                                                      
-           MOVE D-REC      TO  ARQ-ESCREVE        
-           WRITE ARQ-ESCREVE
-           CLOSE ARQ-GRAVA
-       STOP RUN.                            
+           END-EXEC.
+       STOP RUN.
        
-       PROGSQL-TESTE.              
-       DISPLAY "INSIRA A DATA:" AT 0501
-       ACCEPT wsDATA            AT 0512
-       DISPLAY "INSIRA A HORA:" AT 0601
-       ACCEPT wsHORA            AT 0612
+       PROGSQL-TESTE.
+       MOVE 11 TO WS-MODO-PESQUISA.
+       DISPLAY "INSIRA A DATA INICIAL:" AT 0501
+       ACCEPT   DATA-INICIO             AT 0524
+       DISPLAY "INSIRA A DATA FINAL:"   AT 0601
+       ACCEPT   DATA-FIM                AT 0622
 
 
        EXEC SQL
               DECLARE C1 CURSOR FOR
               SELECT TBLID, TBLDATA, TBLHora
               FROM SUA_TABELA
-              WHERE TBLDATA = :wsDATA AND
-              TBLHora = :wsHORA
-              ORDER BY TBLID              
-           END-EXEC.      
+              WHERE TBLDATA BETWEEN :DATA-INICIO AND :DATA-FIM
+              ORDER BY TBLID
+           END-EXEC.
+
+       STRING "DATA ENTRE " DATA-INICIO " E " DATA-FIM
+           DELIMITED BY SIZE INTO WS-CRITERIO-AUDIT.
+       PERFORM GRAVA-AUDITORIA.
+
+       PROGSQL-TESTE-B.
+       MOVE 21 TO WS-MODO-PESQUISA.
+       DISPLAY "INSIRA A DATA INICIAL:" AT 0501
+       ACCEPT   DATA-INICIO-B           AT 0524
+       DISPLAY "INSIRA A DATA FINAL:"   AT 0601
+       ACCEPT   DATA-FIM-B              AT 0622
+
+
+       EXEC SQL
+              DECLARE C3 CURSOR FOR
+              SELECT TBLID, TBLDATA, TBLHora
+              FROM SUA_TABELA_B
+              WHERE TBLDATA BETWEEN :DATA-INICIO-B AND :DATA-FIM-B
+              ORDER BY TBLID
+           END-EXEC.
+
+       STRING "DATA ENTRE " DATA-INICIO-B " E " DATA-FIM-B
+           DELIMITED BY SIZE INTO WS-CRITERIO-AUDIT.
+       PERFORM GRAVA-AUDITORIA.
+
+       GRAVA-AUDITORIA.
+           ACCEPT WS02-DATA-SISTEMA FROM DATE YYYYMMDD.
+           ACCEPT WS03-HORA-SISTEMA FROM TIME.
+           OPEN EXTEND ARQ-AUDIT.
+           STRING WS-OPERADOR        DELIMITED BY SIZE
+                  " | "               DELIMITED BY SIZE
+                  WS02-DATA-SISTEMA   DELIMITED BY SIZE
+                  " "                 DELIMITED BY SIZE
+                  WS03-HORA-SISTEMA   DELIMITED BY SIZE
+                  " | "               DELIMITED BY SIZE
+                  WS-CRITERIO-AUDIT   DELIMITED BY SIZE
+              INTO AUDIT-LINHA.
+           WRITE AUDIT-LINHA.
+           CLOSE ARQ-AUDIT.
+
+       PROGSQL-BUSCA-ID.
+       MOVE 12 TO WS-MODO-PESQUISA.
+       DISPLAY "INSIRA O TBLID:" AT 0501
+       ACCEPT   IDSELECT         AT 0517
+
+       EXEC SQL
+              DECLARE C2 CURSOR FOR
+              SELECT TBLID, TBLDATA, TBLHora
+              FROM SUA_TABELA
+              WHERE TBLID = :IDSELECT
+              ORDER BY TBLID
+           END-EXEC.
+
+       STRING "TBLID = " IDSELECT
+           DELIMITED BY SIZE INTO WS-CRITERIO-AUDIT.
+       PERFORM GRAVA-AUDITORIA.
+
+       PROGSQL-BUSCA-ID-B.
+       MOVE 22 TO WS-MODO-PESQUISA.
+       DISPLAY "INSIRA O TBLID:" AT 0501
+       ACCEPT   IDSELECT-B       AT 0517
+
+       EXEC SQL
+              DECLARE C4 CURSOR FOR
+              SELECT TBLID, TBLDATA, TBLHora
+              FROM SUA_TABELA_B
+              WHERE TBLID = :IDSELECT-B
+              ORDER BY TBLID
+           END-EXEC.
+
+       STRING "TBLID = " IDSELECT-B
+           DELIMITED BY SIZE INTO WS-CRITERIO-AUDIT.
+       PERFORM GRAVA-AUDITORIA.
 
+       MONTA-NOME-EXPORTA.
+           ACCEPT WS02-DATA-SISTEMA FROM DATE YYYYMMDD.
+           ACCEPT WS03-HORA-SISTEMA FROM TIME.
+           STRING "CONSULTA_"       DELIMITED BY SIZE
+                  D-ID               DELIMITED BY SIZE
+                  "_"                DELIMITED BY SIZE
+                  WS02-DATA-SISTEMA  DELIMITED BY SIZE
+                  WS03-HORA-SISTEMA  DELIMITED BY SIZE
+                  ".txt"             DELIMITED BY SIZE
+              INTO WS01-NOME-GRAVA.
 
